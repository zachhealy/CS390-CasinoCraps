@@ -1,6 +1,95 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. CrapsGame.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PLAYER-FILE ASSIGN TO "PLAYERACT.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PF-PLAYER-ID
+                FILE STATUS IS ws-playerFileStat.
+            SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-ledgerFileStat.
+            SELECT CONFIG-FILE ASSIGN TO "TABLECFG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-configFileStat.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-checkptFileStat.
+            SELECT BATCH-FILE ASSIGN TO "BATCHIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-batchFileStat.
+            SELECT RNG-AUDIT-FILE ASSIGN TO "RNGAUDIT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-rngAuditFileStat.
+            SELECT RNG-SEED-FILE ASSIGN TO "RNGSEED.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-rngSeedFileStat.
         DATA DIVISION.
+        FILE SECTION.
+        FD  PLAYER-FILE.
+        01  PLAYER-REC.
+            05 PF-PLAYER-ID     PIC X(10).
+            05 PF-BALANCE       PIC 9(7).
+        FD  LEDGER-FILE.
+        01  LEDGER-REC.
+            05 LR-TIMESTAMP     PIC X(21).
+            05 LR-SEP1          PIC X VALUE SPACE.
+            05 LR-PLAYER-ID     PIC X(10).
+            05 LR-SEP2A         PIC X VALUE SPACE.
+            05 LR-BET-TYPE      PIC X(15).
+            05 LR-SEP2          PIC X VALUE SPACE.
+            05 LR-AMOUNT        PIC ZZZZZZ9.
+            05 LR-SEP3          PIC X VALUE SPACE.
+            05 LR-BALANCE       PIC ZZZZZZ9.
+        FD  CONFIG-FILE.
+        01  CONFIG-REC.
+            05 CFG-MAXB         PIC 999.
+            05 CFG-MINB         PIC 99.
+            05 CFG-DOUB         PIC 9.
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-REC.
+            05 CK-NUM-PLAYERS   PIC 9.
+            05 CK-SHOOTER-IDX   PIC 9.
+            05 CK-POINT         PIC 99.
+            05 CK-SEAT-ENTRY OCCURS 4 TIMES.
+                10 CK-PLAYER-ID     PIC X(10).
+                10 CK-CHOICE        PIC 9.
+                10 CK-BAL           PIC 9(7).
+                10 CK-BAMOU         PIC 9999999999.
+                10 CK-CBAM          PIC 99999.
+                10 CK-CBAMTOT       PIC 99999.
+                10 CK-DCBAM         PIC 99999.
+                10 CK-DCBAMTOT      PIC 99999.
+                10 CK-FIELDAM       PIC 99999.
+                10 CK-PLACE4AM      PIC 99999.
+                10 CK-PLACE5AM      PIC 99999.
+                10 CK-PLACE6AM      PIC 99999.
+                10 CK-PLACE8AM      PIC 99999.
+                10 CK-PLACE9AM      PIC 99999.
+                10 CK-PLACE10AM     PIC 99999.
+                10 CK-BIG6AM        PIC 99999.
+                10 CK-BIG8AM        PIC 99999.
+                10 CK-COMEBET       PIC X.
+                10 CK-DONTCOMEBET   PIC X.
+        FD  BATCH-FILE.
+        01  BATCH-REC.
+            05 BATCH-VALUE      PIC 9(10).
+        FD  RNG-AUDIT-FILE.
+        01  RNG-AUDIT-REC.
+            05 RA-TIMESTAMP     PIC X(21).
+            05 RA-SEP1          PIC X VALUE SPACE.
+            05 RA-SEED          PIC 9999999999.
+            05 RA-SEP2          PIC X VALUE SPACE.
+            05 RA-ROLLSEQ       PIC ZZZZZZ9.
+            05 RA-SEP3          PIC X VALUE SPACE.
+            05 RA-DIE1          PIC 9.
+            05 RA-SEP4          PIC X VALUE SPACE.
+            05 RA-DIE2          PIC 9.
+        FD  RNG-SEED-FILE.
+        01  RNG-SEED-REC.
+            05 RS-SEED          PIC 9(10).
         WORKING-STORAGE SECTION.
         01 die1             PIC 9.
         01 die2             PIC 9.
@@ -21,13 +110,79 @@
         01 cbAmTot          PIC 99999.
         01 dcbAm            PIC 99999.
         01 dcbAmTot         PIC 99999.
-        01 bal              PIC 9999 VALUE 500.
+        01 fieldAm          PIC 99999.
+        01 place4Am         PIC 99999.
+        01 place5Am         PIC 99999.
+        01 place6Am         PIC 99999.
+        01 place8Am         PIC 99999.
+        01 place9Am         PIC 99999.
+        01 place10Am        PIC 99999.
+        01 big6Am           PIC 99999.
+        01 big8Am           PIC 99999.
+        01 placeNum         PIC 99.
+        01 menuCheck        PIC X VALUE 'N'.
+        01 bal              PIC 9(7) VALUE 500.
         01 maxB             PIC 999 VALUE 200.
         01 minB             PIC 99 VALUE 10.
-        01 seed             PIC 9999999999.
-        01 seed2            PIC 9999999999.
-        
-        
+        01 ws-rngSeed       PIC 9999999999.
+        01 ws-rngSeedDraw   PIC 9V9(9).
+        01 ws-rollSeq       PIC 9(7) VALUE 0.
+        01 ws-rngAuditFileStat PIC XX.
+        01 ws-rngSeedFileStat  PIC XX.
+        01 playerId         PIC X(10) VALUE 'PLAYER001'.
+        01 ws-playerFileStat PIC XX.
+        01 ws-ledgerFileStat PIC XX.
+        01 ws-configFileStat PIC XX.
+        01 ws-ledgerBetType  PIC X(15).
+        01 ws-ledgerAmount   PIC 9999999.
+        01 ws-winTotal       PIC 9999999.
+        01 ws-quitReport     PIC X VALUE 'N'.
+        01 ws-totalWagered   PIC 9(7) VALUE 0.
+        01 ws-totalPaid      PIC 9(7) VALUE 0.
+        01 ws-hold           PIC S9(7) VALUE 0.
+        01 ws-holdPct        PIC -999.99.
+        01 ws-sidePay        PIC 9(7).
+        01 ws-oddsNum       PIC 9.
+        01 ws-oddsDen       PIC 9.
+        01 ws-numPlayers    PIC 9 VALUE 1.
+        01 ws-curSeat       PIC 9 VALUE 1.
+        01 ws-shooterIdx    PIC 9 VALUE 1.
+        01 ws-seatIdx       PIC 9.
+        01 ws-sevenOut      PIC X VALUE 'N'.
+        01 ws-flatWin       PIC X VALUE 'N'.
+        01 ws-checkptFileStat PIC XX.
+        01 ws-resumeFlag    PIC X VALUE 'N'.
+        01 ws-resumeAns     PIC X.
+        01 ws-ckMismatch    PIC X VALUE 'N'.
+        01 ws-batchFileStat PIC XX.
+        01 ws-batchMode     PIC X VALUE 'N'.
+        01 ws-batchEOF      PIC X VALUE 'N'.
+        01 ws-batchVal      PIC 9(10).
+        01 sideAmou         PIC 9999999999.
+
+        01 PLAYER-TABLE.
+            05 PLAYER-ENTRY OCCURS 4 TIMES.
+                10 PT-PLAYER-ID     PIC X(10).
+                10 PT-BAL           PIC 9(7).
+                10 PT-BAMOU         PIC 9999999999.
+                10 PT-CBAM          PIC 99999.
+                10 PT-CBAMTOT       PIC 99999.
+                10 PT-DCBAM         PIC 99999.
+                10 PT-DCBAMTOT      PIC 99999.
+                10 PT-FIELDAM       PIC 99999.
+                10 PT-PLACE4AM      PIC 99999.
+                10 PT-PLACE5AM      PIC 99999.
+                10 PT-PLACE6AM      PIC 99999.
+                10 PT-PLACE8AM      PIC 99999.
+                10 PT-PLACE9AM      PIC 99999.
+                10 PT-PLACE10AM     PIC 99999.
+                10 PT-BIG6AM        PIC 99999.
+                10 PT-BIG8AM        PIC 99999.
+                10 PT-COMEBET       PIC X VALUE 'N'.
+                10 PT-DONTCOMEBET   PIC X VALUE 'N'.
+                10 PT-CHOICE        PIC 9 VALUE 0.
+
+
         PROCEDURE DIVISION.
             PERFORM INITIALIZE-GAME.
             DISPLAY 'WELCOME TO THE CASINO!'
@@ -35,44 +190,77 @@
             DISPLAY 'We have a lovely table, run by Mr. COBOL'
             DISPLAY 'Please, have a seat and get started!'
             DISPLAY '------------------------'
-        
+
+            IF ws-resumeFlag = 'Y'
+                DISPLAY 'Resuming in-progress shoot for seat '
+                    ws-shooterIdx ' at point ' point
+                PERFORM POINT-ROLL
+                PERFORM STORE-SEAT
+                IF ws-sevenOut = 'Y'
+                    PERFORM ROTATE-SHOOTER
+                END-IF
+            END-IF
+
             PERFORM UNTIL rollAgain = 'N'
-                DISPLAY 'Your bal: ' bal
+                MOVE ws-shooterIdx TO ws-curSeat
+                PERFORM SELECT-SEAT
+                DISPLAY 'Shooter: Seat ' ws-shooterIdx ' ('
+                    PT-PLAYER-ID(ws-shooterIdx) ')  Bal: ' bal
                 DISPLAY '------------------------'
                 DISPLAY '1. Pass Line Bet'
                 DISPLAY "2. Dont Pass Line Bet"
                 DISPLAY '3. Quit'
-                ACCEPT choice
-        
+                PERFORM GET-CHOICE
+
                 EVALUATE choice
                     WHEN 1
                         MOVE 'N' to validBet
                         PERFORM PASS-LINE-BET
+                        MOVE 1 TO PT-CHOICE(ws-shooterIdx)
                     WHEN 2
                         MOVE 'N' to validBet
                         PERFORM DONT-PASS-LINE-BET
+                        MOVE 2 TO PT-CHOICE(ws-shooterIdx)
                     WHEN 3
                         MOVE 'N' TO rollAgain
+                        MOVE 'Y' TO ws-quitReport
                     WHEN OTHER
                         DISPLAY 'Invalid choice. Try again.'
-        
+
                 END-EVALUATE
-        
+
+                PERFORM STORE-SEAT
+
                 IF rollAgain NOT = 'N'
                     IF choice = 1 OR choice = 2
+                      PERFORM COLLECT-TABLE-BETS
+                      MOVE ws-shooterIdx TO ws-curSeat
+                      PERFORM SELECT-SEAT
+                      MOVE 0 TO point
+                      MOVE 'N' TO ws-sevenOut
                       PERFORM PLAY-CRAPS
+                      PERFORM STORE-SEAT
+                      IF ws-sevenOut = 'Y'
+                          PERFORM ROTATE-SHOOTER
+                      END-IF
                     END-IF
                 END-IF
-      
+
                 IF bal < minB
                   DISPLAY 'It appears you have run dry...'
                   DISPLAY 'Maybe its best we part ways here'
                   MOVE 'N' TO rollAgain
                 END-IF
             END-PERFORM.
-        
+
+            IF ws-quitReport = 'Y'
+                PERFORM END-OF-SHIFT-REPORT
+            END-IF
+
             DISPLAY 'Thanks for playing!'
-        
+
+            PERFORM SAVE-PLAYER-ACCOUNT.
+
             STOP RUN.
         
         INITIALIZE-GAME.
@@ -81,96 +269,848 @@
             MOVE 'N' TO passLineBet
             MOVE 'N' TO DontpassLineBet
             MOVE 'N' TO Comebet
-            MOVE 'N' TO Dontcomebet.
-        
+            MOVE 'N' TO Dontcomebet
+            PERFORM LOAD-TABLE-CONFIG
+            PERFORM OPEN-BATCH-FILE
+            PERFORM SETUP-TABLE-SEATS
+            PERFORM LOAD-PLAYER-ACCOUNT
+            PERFORM OPEN-LEDGER
+            PERFORM OPEN-RNG-AUDIT
+            PERFORM SEED-CERTIFIED-RNG
+            PERFORM CHECK-CHECKPOINT
+            MOVE ws-shooterIdx TO ws-curSeat
+            PERFORM SELECT-SEAT.
+
+        OPEN-RNG-AUDIT.
+            OPEN EXTEND RNG-AUDIT-FILE
+            IF ws-rngAuditFileStat = '35'
+                OPEN OUTPUT RNG-AUDIT-FILE
+                CLOSE RNG-AUDIT-FILE
+                OPEN EXTEND RNG-AUDIT-FILE
+            END-IF.
+
+        SEED-CERTIFIED-RNG.
+            OPEN INPUT RNG-SEED-FILE
+            IF ws-rngSeedFileStat = '00'
+                READ RNG-SEED-FILE
+                    AT END
+                        PERFORM DERIVE-FALLBACK-SEED
+                    NOT AT END
+                        MOVE RS-SEED TO ws-rngSeed
+                        DISPLAY 'Certified RNG seeded from '
+                            'external entropy source (audit '
+                            'seed: ' ws-rngSeed ').'
+                END-READ
+                CLOSE RNG-SEED-FILE
+            ELSE
+                PERFORM DERIVE-FALLBACK-SEED
+            END-IF
+            COMPUTE ws-rngSeedDraw = FUNCTION RANDOM(ws-rngSeed).
+
+        DERIVE-FALLBACK-SEED.
+            MOVE FUNCTION CURRENT-DATE(9:8) TO ws-rngSeed
+            DISPLAY 'WARNING: no certified seed file found - '
+                'falling back to an uncertified clock-derived '
+                'seed (audit seed: ' ws-rngSeed ').'.
+
+        OPEN-BATCH-FILE.
+            OPEN INPUT BATCH-FILE
+            IF ws-batchFileStat = '00'
+                MOVE 'Y' TO ws-batchMode
+                DISPLAY 'Batch input file detected - '
+                    'running unattended.'
+            END-IF.
+
+        GET-NEXT-BATCH-VALUE.
+            READ BATCH-FILE
+                AT END
+                    MOVE 'N' TO rollAgain
+                    MOVE 'Y' TO ws-batchEOF
+                    MOVE 'Y' TO ws-quitReport
+                NOT AT END
+                    MOVE BATCH-VALUE TO ws-batchVal
+            END-READ.
+
+        GET-CHOICE.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                IF ws-batchEOF = 'Y'
+                    MOVE 0 TO choice
+                ELSE
+                    MOVE ws-batchVal TO choice
+                END-IF
+            ELSE
+                ACCEPT choice
+            END-IF.
+
+        GET-AMOUNT-BAMOU.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                MOVE ws-batchVal TO bAmou
+            ELSE
+                ACCEPT bAmou
+            END-IF.
+
+        GET-AMOUNT-CBAM.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                MOVE ws-batchVal TO cbAm
+            ELSE
+                ACCEPT cbAm
+            END-IF.
+
+        GET-AMOUNT-DCBAM.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                MOVE ws-batchVal TO dcbAm
+            ELSE
+                ACCEPT dcbAm
+            END-IF.
+
+        GET-AMOUNT-SIDE.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                MOVE ws-batchVal TO sideAmou
+            ELSE
+                ACCEPT sideAmou
+            END-IF.
+
+        GET-PLACE-NUM.
+            IF ws-batchMode = 'Y'
+                PERFORM GET-NEXT-BATCH-VALUE
+                MOVE ws-batchVal TO placeNum
+            ELSE
+                ACCEPT placeNum
+            END-IF.
+
+        CHECK-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            IF ws-checkptFileStat = '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF ws-batchMode = 'Y'
+                            MOVE 'N' TO ws-resumeAns
+                        ELSE
+                            DISPLAY 'A checkpoint from an'
+                            DISPLAY 'interrupted shoot was found.'
+                            DISPLAY 'Resume that shoot? (Y/N): '
+                            ACCEPT ws-resumeAns
+                        END-IF
+                        IF ws-resumeAns = 'Y' OR ws-resumeAns = 'y'
+                            PERFORM VERIFY-CHECKPOINT-IDENTITY
+                            IF ws-ckMismatch = 'Y'
+                                DISPLAY 'Checkpoint seat/player '
+                                    'composition does not match '
+                                    'this session.'
+                                DISPLAY 'Discarding stale '
+                                    'checkpoint.'
+                            ELSE
+                                PERFORM RESTORE-CHECKPOINT
+                                MOVE 'Y' TO ws-resumeFlag
+                            END-IF
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                IF ws-resumeFlag NOT = 'Y'
+                    PERFORM CLEAR-CHECKPOINT
+                END-IF
+            END-IF.
+
+        VERIFY-CHECKPOINT-IDENTITY.
+            MOVE 'N' TO ws-ckMismatch
+            IF CK-NUM-PLAYERS NOT = ws-numPlayers
+                MOVE 'Y' TO ws-ckMismatch
+            ELSE
+                PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                        UNTIL ws-seatIdx > CK-NUM-PLAYERS
+                    IF CK-PLAYER-ID(ws-seatIdx) NOT =
+                            PT-PLAYER-ID(ws-seatIdx)
+                        MOVE 'Y' TO ws-ckMismatch
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+        RESTORE-CHECKPOINT.
+            MOVE CK-SHOOTER-IDX TO ws-shooterIdx
+            MOVE CK-POINT TO point
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > CK-NUM-PLAYERS
+                MOVE CK-CHOICE(ws-seatIdx)
+                    TO PT-CHOICE(ws-seatIdx)
+                MOVE CK-BAL(ws-seatIdx) TO PT-BAL(ws-seatIdx)
+                MOVE CK-BAMOU(ws-seatIdx) TO PT-BAMOU(ws-seatIdx)
+                MOVE CK-CBAM(ws-seatIdx) TO PT-CBAM(ws-seatIdx)
+                MOVE CK-CBAMTOT(ws-seatIdx)
+                    TO PT-CBAMTOT(ws-seatIdx)
+                MOVE CK-DCBAM(ws-seatIdx) TO PT-DCBAM(ws-seatIdx)
+                MOVE CK-DCBAMTOT(ws-seatIdx)
+                    TO PT-DCBAMTOT(ws-seatIdx)
+                MOVE CK-FIELDAM(ws-seatIdx)
+                    TO PT-FIELDAM(ws-seatIdx)
+                MOVE CK-PLACE4AM(ws-seatIdx)
+                    TO PT-PLACE4AM(ws-seatIdx)
+                MOVE CK-PLACE5AM(ws-seatIdx)
+                    TO PT-PLACE5AM(ws-seatIdx)
+                MOVE CK-PLACE6AM(ws-seatIdx)
+                    TO PT-PLACE6AM(ws-seatIdx)
+                MOVE CK-PLACE8AM(ws-seatIdx)
+                    TO PT-PLACE8AM(ws-seatIdx)
+                MOVE CK-PLACE9AM(ws-seatIdx)
+                    TO PT-PLACE9AM(ws-seatIdx)
+                MOVE CK-PLACE10AM(ws-seatIdx)
+                    TO PT-PLACE10AM(ws-seatIdx)
+                MOVE CK-BIG6AM(ws-seatIdx) TO PT-BIG6AM(ws-seatIdx)
+                MOVE CK-BIG8AM(ws-seatIdx) TO PT-BIG8AM(ws-seatIdx)
+                MOVE CK-COMEBET(ws-seatIdx)
+                    TO PT-COMEBET(ws-seatIdx)
+                MOVE CK-DONTCOMEBET(ws-seatIdx)
+                    TO PT-DONTCOMEBET(ws-seatIdx)
+            END-PERFORM.
+
+        WRITE-CHECKPOINT.
+            PERFORM STORE-SEAT
+            MOVE ws-numPlayers TO CK-NUM-PLAYERS
+            MOVE ws-shooterIdx TO CK-SHOOTER-IDX
+            MOVE point TO CK-POINT
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                MOVE PT-PLAYER-ID(ws-seatIdx)
+                    TO CK-PLAYER-ID(ws-seatIdx)
+                MOVE PT-CHOICE(ws-seatIdx)
+                    TO CK-CHOICE(ws-seatIdx)
+                MOVE PT-BAL(ws-seatIdx) TO CK-BAL(ws-seatIdx)
+                MOVE PT-BAMOU(ws-seatIdx) TO CK-BAMOU(ws-seatIdx)
+                MOVE PT-CBAM(ws-seatIdx) TO CK-CBAM(ws-seatIdx)
+                MOVE PT-CBAMTOT(ws-seatIdx)
+                    TO CK-CBAMTOT(ws-seatIdx)
+                MOVE PT-DCBAM(ws-seatIdx) TO CK-DCBAM(ws-seatIdx)
+                MOVE PT-DCBAMTOT(ws-seatIdx)
+                    TO CK-DCBAMTOT(ws-seatIdx)
+                MOVE PT-FIELDAM(ws-seatIdx)
+                    TO CK-FIELDAM(ws-seatIdx)
+                MOVE PT-PLACE4AM(ws-seatIdx)
+                    TO CK-PLACE4AM(ws-seatIdx)
+                MOVE PT-PLACE5AM(ws-seatIdx)
+                    TO CK-PLACE5AM(ws-seatIdx)
+                MOVE PT-PLACE6AM(ws-seatIdx)
+                    TO CK-PLACE6AM(ws-seatIdx)
+                MOVE PT-PLACE8AM(ws-seatIdx)
+                    TO CK-PLACE8AM(ws-seatIdx)
+                MOVE PT-PLACE9AM(ws-seatIdx)
+                    TO CK-PLACE9AM(ws-seatIdx)
+                MOVE PT-PLACE10AM(ws-seatIdx)
+                    TO CK-PLACE10AM(ws-seatIdx)
+                MOVE PT-BIG6AM(ws-seatIdx) TO CK-BIG6AM(ws-seatIdx)
+                MOVE PT-BIG8AM(ws-seatIdx) TO CK-BIG8AM(ws-seatIdx)
+                MOVE PT-COMEBET(ws-seatIdx)
+                    TO CK-COMEBET(ws-seatIdx)
+                MOVE PT-DONTCOMEBET(ws-seatIdx)
+                    TO CK-DONTCOMEBET(ws-seatIdx)
+            END-PERFORM
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-REC
+            CLOSE CHECKPOINT-FILE.
+
+        CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE.
+
+        SETUP-TABLE-SEATS.
+            IF ws-batchMode = 'Y'
+                MOVE 1 TO ws-numPlayers
+                MOVE playerId TO PT-PLAYER-ID(1)
+            ELSE
+                DISPLAY 'How many players at the table? (1-4): '
+                ACCEPT ws-numPlayers
+                IF ws-numPlayers < 1 OR ws-numPlayers > 4
+                    MOVE 1 TO ws-numPlayers
+                END-IF
+                PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                        UNTIL ws-seatIdx > ws-numPlayers
+                    IF ws-seatIdx = 1
+                        MOVE playerId TO PT-PLAYER-ID(ws-seatIdx)
+                    ELSE
+                        DISPLAY 'Enter player ID for seat '
+                            ws-seatIdx ': '
+                        ACCEPT PT-PLAYER-ID(ws-seatIdx)
+                    END-IF
+                END-PERFORM
+            END-IF
+            MOVE 1 TO ws-shooterIdx.
+
+        LOAD-TABLE-CONFIG.
+            OPEN INPUT CONFIG-FILE
+            IF ws-configFileStat = '00'
+                READ CONFIG-FILE
+                    NOT AT END
+                        MOVE CFG-MAXB TO maxB
+                        MOVE CFG-MINB TO minB
+                        MOVE CFG-DOUB TO doub
+                END-READ
+                CLOSE CONFIG-FILE
+            END-IF.
+
+        LOAD-PLAYER-ACCOUNT.
+            OPEN I-O PLAYER-FILE
+            IF ws-playerFileStat = '35'
+                OPEN OUTPUT PLAYER-FILE
+                CLOSE PLAYER-FILE
+                OPEN I-O PLAYER-FILE
+            END-IF
+
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                MOVE PT-PLAYER-ID(ws-seatIdx) TO PF-PLAYER-ID
+                READ PLAYER-FILE
+                    INVALID KEY
+                        MOVE bal TO PF-BALANCE
+                        MOVE bal TO PT-BAL(ws-seatIdx)
+                        WRITE PLAYER-REC
+                    NOT INVALID KEY
+                        MOVE PF-BALANCE TO PT-BAL(ws-seatIdx)
+                END-READ
+            END-PERFORM.
+
+        SAVE-PLAYER-ACCOUNT.
+            MOVE ws-shooterIdx TO ws-curSeat
+            PERFORM STORE-SEAT
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                MOVE PT-PLAYER-ID(ws-seatIdx) TO PF-PLAYER-ID
+                MOVE PT-BAL(ws-seatIdx) TO PF-BALANCE
+                REWRITE PLAYER-REC
+                    INVALID KEY
+                        WRITE PLAYER-REC
+                END-REWRITE
+            END-PERFORM
+            CLOSE PLAYER-FILE
+            CLOSE LEDGER-FILE
+            CLOSE RNG-AUDIT-FILE
+            CLOSE BATCH-FILE.
+
+        SELECT-SEAT.
+            MOVE PT-BAL(ws-curSeat)        TO bal
+            MOVE PT-BAMOU(ws-curSeat)      TO bAmou
+            MOVE PT-CBAM(ws-curSeat)       TO cbAm
+            MOVE PT-CBAMTOT(ws-curSeat)    TO cbAmTot
+            MOVE PT-DCBAM(ws-curSeat)      TO dcbAm
+            MOVE PT-DCBAMTOT(ws-curSeat)   TO dcbAmTot
+            MOVE PT-FIELDAM(ws-curSeat)    TO fieldAm
+            MOVE PT-PLACE4AM(ws-curSeat)   TO place4Am
+            MOVE PT-PLACE5AM(ws-curSeat)   TO place5Am
+            MOVE PT-PLACE6AM(ws-curSeat)   TO place6Am
+            MOVE PT-PLACE8AM(ws-curSeat)   TO place8Am
+            MOVE PT-PLACE9AM(ws-curSeat)   TO place9Am
+            MOVE PT-PLACE10AM(ws-curSeat)  TO place10Am
+            MOVE PT-BIG6AM(ws-curSeat)     TO big6Am
+            MOVE PT-BIG8AM(ws-curSeat)     TO big8Am
+            MOVE PT-COMEBET(ws-curSeat)    TO Comebet
+            MOVE PT-DONTCOMEBET(ws-curSeat) TO Dontcomebet.
+
+        STORE-SEAT.
+            MOVE bal        TO PT-BAL(ws-curSeat)
+            MOVE bAmou      TO PT-BAMOU(ws-curSeat)
+            MOVE cbAm       TO PT-CBAM(ws-curSeat)
+            MOVE cbAmTot    TO PT-CBAMTOT(ws-curSeat)
+            MOVE dcbAm      TO PT-DCBAM(ws-curSeat)
+            MOVE dcbAmTot   TO PT-DCBAMTOT(ws-curSeat)
+            MOVE fieldAm    TO PT-FIELDAM(ws-curSeat)
+            MOVE place4Am   TO PT-PLACE4AM(ws-curSeat)
+            MOVE place5Am   TO PT-PLACE5AM(ws-curSeat)
+            MOVE place6Am   TO PT-PLACE6AM(ws-curSeat)
+            MOVE place8Am   TO PT-PLACE8AM(ws-curSeat)
+            MOVE place9Am   TO PT-PLACE9AM(ws-curSeat)
+            MOVE place10Am  TO PT-PLACE10AM(ws-curSeat)
+            MOVE big6Am     TO PT-BIG6AM(ws-curSeat)
+            MOVE big8Am     TO PT-BIG8AM(ws-curSeat)
+            MOVE Comebet    TO PT-COMEBET(ws-curSeat)
+            MOVE Dontcomebet TO PT-DONTCOMEBET(ws-curSeat).
+
+        COLLECT-TABLE-BETS.
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                IF ws-seatIdx NOT = ws-shooterIdx
+                    MOVE ws-seatIdx TO ws-curSeat
+                    PERFORM SELECT-SEAT
+                    DISPLAY 'Seat ' ws-seatIdx ' ('
+                        PT-PLAYER-ID(ws-seatIdx) ') Bal: ' bal
+                    DISPLAY '1. Pass Line  2. Dont Pass  0. Sit Out'
+                    PERFORM GET-CHOICE
+                    EVALUATE choice
+                        WHEN 1
+                            MOVE 'N' TO validBet
+                            PERFORM PASS-LINE-BET
+                            MOVE 1 TO PT-CHOICE(ws-seatIdx)
+                        WHEN 2
+                            MOVE 'N' TO validBet
+                            PERFORM DONT-PASS-LINE-BET
+                            MOVE 2 TO PT-CHOICE(ws-seatIdx)
+                        WHEN OTHER
+                            MOVE 0 TO PT-CHOICE(ws-seatIdx)
+                    END-EVALUATE
+                    PERFORM STORE-SEAT
+                END-IF
+            END-PERFORM.
+
+        ROTATE-SHOOTER.
+            ADD 1 TO ws-shooterIdx
+            IF ws-shooterIdx > ws-numPlayers
+                MOVE 1 TO ws-shooterIdx
+            END-IF
+            DISPLAY 'Shooter passes to seat ' ws-shooterIdx '.'.
+
+        SETTLE-TABLE-PASS-BETS.
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                IF ws-seatIdx NOT = ws-shooterIdx
+                   AND PT-CHOICE(ws-seatIdx) NOT = 0
+                    MOVE ws-seatIdx TO ws-curSeat
+                    PERFORM SELECT-SEAT
+                    EVALUATE diceTotal
+                        WHEN 7
+                        WHEN 11
+                            IF PT-CHOICE(ws-seatIdx) = 1
+                                PERFORM HANDLE-WIN
+                            ELSE
+                                PERFORM HANDLE-LOSS
+                            END-IF
+                        WHEN 2
+                        WHEN 3
+                        WHEN 12
+                            IF PT-CHOICE(ws-seatIdx) = 2
+                                PERFORM HANDLE-WIN
+                            ELSE
+                                PERFORM HANDLE-LOSS
+                            END-IF
+                    END-EVALUATE
+                    MOVE 0 TO PT-CHOICE(ws-seatIdx)
+                    PERFORM STORE-SEAT
+                END-IF
+            END-PERFORM
+            MOVE ws-shooterIdx TO ws-curSeat
+            PERFORM SELECT-SEAT.
+
+        SETTLE-TABLE-POINT-BETS.
+            PERFORM VARYING ws-seatIdx FROM 1 BY 1
+                    UNTIL ws-seatIdx > ws-numPlayers
+                IF ws-seatIdx NOT = ws-shooterIdx
+                   AND PT-CHOICE(ws-seatIdx) NOT = 0
+                    MOVE ws-seatIdx TO ws-curSeat
+                    PERFORM SELECT-SEAT
+                    IF diceTotal = point
+                        IF PT-CHOICE(ws-seatIdx) = 1
+                            PERFORM HANDLE-WIN
+                        ELSE
+                            PERFORM HANDLE-LOSS
+                        END-IF
+                    ELSE
+                        IF PT-CHOICE(ws-seatIdx) = 2
+                            MOVE 'Y' TO ws-flatWin
+                            PERFORM HANDLE-WIN
+                        ELSE
+                            PERFORM HANDLE-LOSS
+                        END-IF
+                    END-IF
+                    MOVE 0 TO PT-CHOICE(ws-seatIdx)
+                    PERFORM STORE-SEAT
+                END-IF
+            END-PERFORM
+            MOVE ws-shooterIdx TO ws-curSeat
+            PERFORM SELECT-SEAT.
+
+        OPEN-LEDGER.
+            OPEN EXTEND LEDGER-FILE
+            IF ws-ledgerFileStat = '35'
+                OPEN OUTPUT LEDGER-FILE
+                CLOSE LEDGER-FILE
+                OPEN EXTEND LEDGER-FILE
+            END-IF.
+
+        LOG-TRANSACTION.
+            MOVE FUNCTION CURRENT-DATE TO LR-TIMESTAMP
+            MOVE PT-PLAYER-ID(ws-curSeat) TO LR-PLAYER-ID
+            MOVE ws-ledgerBetType TO LR-BET-TYPE
+            MOVE ws-ledgerAmount TO LR-AMOUNT
+            MOVE bal TO LR-BALANCE
+            WRITE LEDGER-REC.
+
+        END-OF-SHIFT-REPORT.
+            DISPLAY ' '
+            DISPLAY '===== END OF SHIFT REPORT ====='
+            DISPLAY 'Total Amount Wagered: ' ws-totalWagered
+            DISPLAY 'Total Amount Paid Out: ' ws-totalPaid
+            COMPUTE ws-hold = ws-totalWagered - ws-totalPaid
+            DISPLAY 'Drop (Net Win/Loss for the House): ' ws-hold
+            IF ws-totalWagered > 0
+                COMPUTE ws-holdPct ROUNDED =
+                    (ws-hold / ws-totalWagered) * 100
+            ELSE
+                MOVE 0 TO ws-holdPct
+            END-IF
+            DISPLAY 'Hold Percentage: ' ws-holdPct '%'
+            DISPLAY '================================'.
+
         PASS-LINE-BET.
-          PERFORM UNTIL validBet = 'Y'
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
             DISPLAY 'Enter a bet amount: '
-            ACCEPT bAmou
+            PERFORM GET-AMOUNT-BAMOU
             IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal THEN
               MOVE 'Y' TO validBet
               SUBTRACT bAmou FROM bal
+              ADD bAmou TO ws-totalWagered
+              MOVE 'PASS LINE' TO ws-ledgerBetType
+              MOVE bAmou TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
             ELSE
               DISPLAY 'Invalid choice. Try again.'
           END-PERFORM.
-        
+
         DONT-PASS-LINE-BET.
-          PERFORM UNTIL validBet = 'Y'
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
             DISPLAY 'Enter a bet amount: '
-            ACCEPT bAmou
+            PERFORM GET-AMOUNT-BAMOU
             IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal THEN
               MOVE 'Y' TO validBet
               SUBTRACT bAmou FROM bal
+              ADD bAmou TO ws-totalWagered
+              MOVE 'DONT PASS' TO ws-ledgerBetType
+              MOVE bAmou TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
             ELSE
               DISPLAY 'Invalid choice. Try again.'
           END-PERFORM.
-        
+
         COME-BET.
           MOVE 'Y' TO Comebet
           DISPLAY 'Current Balance: ' bal
-          PERFORM UNTIL validBet = 'Y'
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
             DISPLAY 'Enter a bet amount: '
-            ACCEPT cbAm
+            PERFORM GET-AMOUNT-CBAM
             IF cbAm <= maxB AND cbAm >= minB AND cbAm <= bal THEN
               MOVE 'Y' TO validBet
               SUBTRACT cbAm FROM bal
+              ADD cbAm TO ws-totalWagered
               ADD cbAm to cbAmTot
+              MOVE 'COME BET' TO ws-ledgerBetType
+              MOVE cbAm TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
             ELSE
               DISPLAY 'Invalid choice. Try again.'
           END-PERFORM.
-        
+
         DONT-COME-BET.
           MOVE 'Y' TO Dontcomebet
           DISPLAY 'Current Balance: ' bal
-          PERFORM UNTIL validBet = 'Y'
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
             DISPLAY 'Enter a bet amount: '
-            ACCEPT dcbAm
+            PERFORM GET-AMOUNT-DCBAM
             IF dcbAm <= maxB AND dcbAm >= minB AND dcbAm <= bal THEN
               MOVE 'Y' TO validBet
               SUBTRACT dcbAm FROM bal
+              ADD dcbAm TO ws-totalWagered
               ADD dcbAm TO dcbAmTot
+              MOVE 'DONT COME' TO ws-ledgerBetType
+              MOVE dcbAm TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
             ELSE
               DISPLAY 'Invalid choice. Try again.'
           END-PERFORM.
-        
+
+        FIELD-BET.
+          DISPLAY 'Current Balance: ' bal
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
+            DISPLAY 'Enter a Field bet amount: '
+            PERFORM GET-AMOUNT-SIDE
+            IF sideAmou <= maxB AND sideAmou >= minB
+               AND sideAmou <= bal THEN
+              MOVE 'Y' TO validBet
+              SUBTRACT sideAmou FROM bal
+              ADD sideAmou TO ws-totalWagered
+              ADD sideAmou TO fieldAm
+              MOVE 'FIELD BET' TO ws-ledgerBetType
+              MOVE sideAmou TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
+            ELSE
+              DISPLAY 'Invalid choice. Try again.'
+          END-PERFORM.
+
+        PLACE-BET.
+          DISPLAY 'Current Balance: ' bal
+          MOVE 'N' TO menuCheck
+          PERFORM UNTIL menuCheck = 'Y' OR ws-batchEOF = 'Y'
+            DISPLAY 'Place which number? (4,5,6,8,9,10): '
+            PERFORM GET-PLACE-NUM
+            EVALUATE placeNum
+                WHEN 4
+                WHEN 5
+                WHEN 6
+                WHEN 8
+                WHEN 9
+                WHEN 10
+                    MOVE 'Y' TO menuCheck
+                WHEN OTHER
+                    DISPLAY 'Invalid choice. Try again.'
+            END-EVALUATE
+          END-PERFORM
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
+            DISPLAY 'Enter a Place bet amount: '
+            PERFORM GET-AMOUNT-SIDE
+            IF sideAmou <= maxB AND sideAmou >= minB
+               AND sideAmou <= bal THEN
+              MOVE 'Y' TO validBet
+              SUBTRACT sideAmou FROM bal
+              ADD sideAmou TO ws-totalWagered
+              EVALUATE placeNum
+                  WHEN 4
+                      ADD sideAmou TO place4Am
+                  WHEN 5
+                      ADD sideAmou TO place5Am
+                  WHEN 6
+                      ADD sideAmou TO place6Am
+                  WHEN 8
+                      ADD sideAmou TO place8Am
+                  WHEN 9
+                      ADD sideAmou TO place9Am
+                  WHEN 10
+                      ADD sideAmou TO place10Am
+              END-EVALUATE
+              MOVE 'PLACE BET' TO ws-ledgerBetType
+              MOVE sideAmou TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
+            ELSE
+              DISPLAY 'Invalid choice. Try again.'
+          END-PERFORM.
+
+        BIG-SIX-EIGHT-BET.
+          DISPLAY 'Current Balance: ' bal
+          MOVE 'N' TO menuCheck
+          PERFORM UNTIL menuCheck = 'Y' OR ws-batchEOF = 'Y'
+            DISPLAY 'Big 6 or Big 8? (6,8): '
+            PERFORM GET-PLACE-NUM
+            EVALUATE placeNum
+                WHEN 6
+                WHEN 8
+                    MOVE 'Y' TO menuCheck
+                WHEN OTHER
+                    DISPLAY 'Invalid choice. Try again.'
+            END-EVALUATE
+          END-PERFORM
+          PERFORM UNTIL validBet = 'Y' OR ws-batchEOF = 'Y'
+            DISPLAY 'Enter a Big 6/8 bet amount: '
+            PERFORM GET-AMOUNT-SIDE
+            IF sideAmou <= maxB AND sideAmou >= minB
+               AND sideAmou <= bal THEN
+              MOVE 'Y' TO validBet
+              SUBTRACT sideAmou FROM bal
+              ADD sideAmou TO ws-totalWagered
+              IF placeNum = 6
+                  ADD sideAmou TO big6Am
+              ELSE
+                  ADD sideAmou TO big8Am
+              END-IF
+              MOVE 'BIG 6/8 BET' TO ws-ledgerBetType
+              MOVE sideAmou TO ws-ledgerAmount
+              PERFORM LOG-TRANSACTION
+            ELSE
+              DISPLAY 'Invalid choice. Try again.'
+          END-PERFORM.
+
+        SETTLE-SIDE-BETS.
+            IF fieldAm > 0
+                EVALUATE diceTotal
+                    WHEN 2
+                    WHEN 12
+                        DISPLAY 'Field bet wins!'
+                        COMPUTE ws-sidePay = fieldAm + (fieldAm * 2)
+                        COMPUTE bal = bal + ws-sidePay
+                        ADD ws-sidePay TO ws-totalPaid
+                        MOVE 'FIELD WIN' TO ws-ledgerBetType
+                        MOVE ws-sidePay TO ws-ledgerAmount
+                        PERFORM LOG-TRANSACTION
+                    WHEN 3
+                    WHEN 4
+                    WHEN 9
+                    WHEN 10
+                    WHEN 11
+                        DISPLAY 'Field bet wins!'
+                        COMPUTE ws-sidePay = fieldAm + fieldAm
+                        COMPUTE bal = bal + ws-sidePay
+                        ADD ws-sidePay TO ws-totalPaid
+                        MOVE 'FIELD WIN' TO ws-ledgerBetType
+                        MOVE ws-sidePay TO ws-ledgerAmount
+                        PERFORM LOG-TRANSACTION
+                    WHEN OTHER
+                        DISPLAY 'Field bet loses.'
+                        MOVE 'FIELD LOSS' TO ws-ledgerBetType
+                        MOVE fieldAm TO ws-ledgerAmount
+                        PERFORM LOG-TRANSACTION
+                END-EVALUATE
+                MOVE 0 TO fieldAm
+            END-IF
+
+            IF diceTotal = 7
+                IF place4Am > 0 OR place5Am > 0 OR place6Am > 0
+                   OR place8Am > 0 OR place9Am > 0 OR place10Am > 0
+                    DISPLAY 'Place bets lose on seven-out.'
+                    COMPUTE ws-sidePay = place4Am + place5Am +
+                        place6Am + place8Am + place9Am + place10Am
+                    MOVE 'PLACE LOSS' TO ws-ledgerBetType
+                    MOVE ws-sidePay TO ws-ledgerAmount
+                    PERFORM LOG-TRANSACTION
+                END-IF
+                MOVE 0 TO place4Am
+                MOVE 0 TO place5Am
+                MOVE 0 TO place6Am
+                MOVE 0 TO place8Am
+                MOVE 0 TO place9Am
+                MOVE 0 TO place10Am
+                IF big6Am > 0 OR big8Am > 0
+                    DISPLAY 'Big 6/8 bets lose on seven-out.'
+                    COMPUTE ws-sidePay = big6Am + big8Am
+                    MOVE 'BIG 6/8 LOSS' TO ws-ledgerBetType
+                    MOVE ws-sidePay TO ws-ledgerAmount
+                    PERFORM LOG-TRANSACTION
+                END-IF
+                MOVE 0 TO big6Am
+                MOVE 0 TO big8Am
+            ELSE
+                EVALUATE diceTotal
+                    WHEN 4
+                        IF place4Am > 0
+                            DISPLAY 'Place 4 wins!'
+                            COMPUTE ws-sidePay = place4Am +
+                                (place4Am * 9 / 5)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 4 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                    WHEN 5
+                        IF place5Am > 0
+                            DISPLAY 'Place 5 wins!'
+                            COMPUTE ws-sidePay = place5Am +
+                                (place5Am * 7 / 5)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 5 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                    WHEN 6
+                        IF place6Am > 0
+                            DISPLAY 'Place 6 wins!'
+                            COMPUTE ws-sidePay = place6Am +
+                                (place6Am * 7 / 6)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 6 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                        IF big6Am > 0
+                            DISPLAY 'Big 6 wins!'
+                            COMPUTE ws-sidePay = big6Am + big6Am
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'BIG 6 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                    WHEN 8
+                        IF place8Am > 0
+                            DISPLAY 'Place 8 wins!'
+                            COMPUTE ws-sidePay = place8Am +
+                                (place8Am * 7 / 6)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 8 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                        IF big8Am > 0
+                            DISPLAY 'Big 8 wins!'
+                            COMPUTE ws-sidePay = big8Am + big8Am
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'BIG 8 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                    WHEN 9
+                        IF place9Am > 0
+                            DISPLAY 'Place 9 wins!'
+                            COMPUTE ws-sidePay = place9Am +
+                                (place9Am * 7 / 5)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 9 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                    WHEN 10
+                        IF place10Am > 0
+                            DISPLAY 'Place 10 wins!'
+                            COMPUTE ws-sidePay = place10Am +
+                                (place10Am * 9 / 5)
+                            COMPUTE bal = bal + ws-sidePay
+                            ADD ws-sidePay TO ws-totalPaid
+                            MOVE 'PLACE 10 WIN' TO ws-ledgerBetType
+                            MOVE ws-sidePay TO ws-ledgerAmount
+                            PERFORM LOG-TRANSACTION
+                        END-IF
+                END-EVALUATE
+            END-IF.
+
         PLAY-CRAPS.
             PERFORM ROLL-DICE
             EVALUATE diceTotal
                 WHEN 7
                     IF choice = 1
                         PERFORM HANDLE-WIN
-                    ELSE 
+                    ELSE
                         PERFORM HANDLE-LOSS
+                    END-IF
+                    PERFORM SETTLE-TABLE-PASS-BETS
                 WHEN 11
                     IF choice = 1
                         PERFORM HANDLE-WIN
-                    ELSE 
+                    ELSE
                         PERFORM HANDLE-LOSS
+                    END-IF
+                    PERFORM SETTLE-TABLE-PASS-BETS
                 WHEN 2
                     IF choice = 2
                         PERFORM HANDLE-WIN
-                    ELSE 
+                    ELSE
                         PERFORM HANDLE-LOSS
+                    END-IF
+                    PERFORM SETTLE-TABLE-PASS-BETS
                 WHEN 3
                     IF choice = 2
                         PERFORM HANDLE-WIN
-                    ELSE 
+                    ELSE
                         PERFORM HANDLE-LOSS
+                    END-IF
+                    PERFORM SETTLE-TABLE-PASS-BETS
                 WHEN 12
                     IF choice = 2
                         PERFORM HANDLE-WIN
-                    ELSE 
+                    ELSE
                         PERFORM HANDLE-LOSS
+                    END-IF
+                    PERFORM SETTLE-TABLE-PASS-BETS
                 WHEN OTHER
                     PERFORM POINT-ROLL
             END-EVALUATE.
         
         ROLL-DICE.
-            MOVE FUNCTION CURRENT-DATE(9:8) TO seed
-            MOVE FUNCTION CURRENT-DATE(8:7) TO seed2
-            COMPUTE die1 = FUNCTION RANDOM(seed) * 6 + 1
-            COMPUTE die2 = FUNCTION RANDOM(seed2) * 6 + 1
-        
+            ADD 1 TO ws-rollSeq
+            COMPUTE die1 = FUNCTION RANDOM() * 6 + 1
+            COMPUTE die2 = FUNCTION RANDOM() * 6 + 1
+
             EVALUATE die1
                 WHEN 1
                     DISPLAY "+-------+"
@@ -256,20 +1196,74 @@
             COMPUTE diceTotal = die1 + die2
             DISPLAY 'You rolled a ' die1 ' and a ' die2 '.' 
             DISPLAY 'Total: ' diceTotal
-            DISPLAY '--'.
-        
+            DISPLAY '--'
+            PERFORM LOG-RNG-ROLL.
+
+        LOG-RNG-ROLL.
+            MOVE FUNCTION CURRENT-DATE TO RA-TIMESTAMP
+            MOVE ws-rngSeed TO RA-SEED
+            MOVE ws-rollSeq TO RA-ROLLSEQ
+            MOVE die1 TO RA-DIE1
+            MOVE die2 TO RA-DIE2
+            WRITE RNG-AUDIT-REC.
+
+        COMPUTE-ODDS-RATIO.
+            EVALUATE point
+                WHEN 4
+                WHEN 10
+                    MOVE 2 TO ws-oddsNum
+                    MOVE 1 TO ws-oddsDen
+                WHEN 5
+                WHEN 9
+                    MOVE 3 TO ws-oddsNum
+                    MOVE 2 TO ws-oddsDen
+                WHEN 6
+                WHEN 8
+                    MOVE 6 TO ws-oddsNum
+                    MOVE 5 TO ws-oddsDen
+                WHEN OTHER
+                    MOVE 1 TO ws-oddsNum
+                    MOVE 1 TO ws-oddsDen
+            END-EVALUATE.
+
         HANDLE-WIN.
             DISPLAY 'You win!'
-            COMPUTE bAmou = bAmou * doub
+            MOVE 0 TO ws-winTotal
+            IF point = 0 OR ws-flatWin = 'Y'
+                COMPUTE bAmou = bAmou * doub
+            ELSE
+                PERFORM COMPUTE-ODDS-RATIO
+                COMPUTE bAmou = bAmou +
+                    (bAmou * ws-oddsNum / ws-oddsDen)
+            END-IF
             COMPUTE bal = bal + bAmou
-            IF Comebet = 'Y' THEN
-                COMPUTE cbAmTot = cbAmTot * doub
+            ADD bAmou TO ws-winTotal
+            IF Comebet = 'Y'
+                IF point = 0
+                    COMPUTE cbAmTot = cbAmTot * doub
+                ELSE
+                    PERFORM COMPUTE-ODDS-RATIO
+                    COMPUTE cbAmTot = cbAmTot +
+                        (cbAmTot * ws-oddsNum / ws-oddsDen)
+                END-IF
                 COMPUTE bal = bal + cbAmTot
-            IF Dontcomebet = 'Y' THEN
+                ADD cbAmTot TO ws-winTotal
+            END-IF
+            IF Dontcomebet = 'Y'
                 COMPUTE dcbAmTot = dcbAmTot * doub
-                COMPUTE bal = bal + dcbAmTot.
-        
+                COMPUTE bal = bal + dcbAmTot
+                ADD dcbAmTot TO ws-winTotal
+            END-IF
+            MOVE 'WIN' TO ws-ledgerBetType
+            MOVE ws-winTotal TO ws-ledgerAmount
+            PERFORM LOG-TRANSACTION
+            ADD ws-winTotal TO ws-totalPaid
+            MOVE 'N' TO ws-flatWin.
+
         HANDLE-LOSS.
+            MOVE 'LOSS' TO ws-ledgerBetType
+            MOVE bAmou TO ws-ledgerAmount
+            PERFORM LOG-TRANSACTION
             MOVE 0 TO cbAm
             MOVE 0 TO Dontcomebet
             DISPLAY 'You lose.'.
@@ -319,9 +1313,14 @@
             DISPLAY '============='.
       
         POINT-ROLL.
-            MOVE diceTotal TO point
+            IF ws-resumeFlag = 'Y'
+                MOVE 'N' TO ws-resumeFlag
+            ELSE
+                MOVE diceTotal TO point
+            END-IF
             MOVE 'N' TO pointCheck
-            PERFORM UNTIL pointCheck = 'Y'
+            MOVE 'N' TO ws-sevenOut
+            PERFORM UNTIL pointCheck = 'Y' OR ws-batchEOF = 'Y'
               DISPLAY 'Point is on: ' point
               DISPLAY '---------------------'
               PERFORM POINT-DISP
@@ -329,46 +1328,82 @@
               DISPLAY '2. Come Bet'
               DISPLAY '3. Dont Come Bet'
               DISPLAY '4. Quit'
-              ACCEPT choice
-        
+              DISPLAY '5. Field Bet'
+              DISPLAY '6. Place Bet'
+              DISPLAY '7. Big 6/8 Bet'
+              PERFORM GET-CHOICE
+
               EVALUATE choice
                   WHEN 1
                       PERFORM ROLL-DICE
+                      PERFORM SETTLE-SIDE-BETS
                       IF diceTotal = point
-                          IF Comebet = 'Y'
-                              PERFORM HANDLE-WIN
-                              MOVE 'Y' TO pointCheck
-                              MOVE 'N' TO Comebet
-                          ELSE 
-                              PERFORM HANDLE-LOSS
-                              MOVE 'Y' TO pointCheck
+                          PERFORM HANDLE-WIN
+                          MOVE 'Y' TO pointCheck
+                          MOVE 'N' TO Comebet
                       ELSE IF diceTotal = 7
+                          MOVE 'Y' TO ws-sevenOut
                           IF Dontcomebet = 'Y'
                               PERFORM HANDLE-WIN
                               MOVE 'Y' TO pointCheck
                               MOVE 'N' TO Dontcomebet
-                          ELSE 
+                          ELSE
                               PERFORM HANDLE-LOSS
                               MOVE 'Y' TO pointCheck
                       END-IF
-        
+                      IF diceTotal = point OR diceTotal = 7
+                          PERFORM SETTLE-TABLE-POINT-BETS
+                      END-IF
+                      IF pointCheck = 'Y'
+                          PERFORM CLEAR-CHECKPOINT
+                      ELSE
+                          PERFORM WRITE-CHECKPOINT
+                      END-IF
+
                   WHEN 2
                       IF bal > minB
                         MOVE 'N' to validBet
                         PERFORM COME-BET
-                      ELSE 
+                        PERFORM WRITE-CHECKPOINT
+                      ELSE
                         DISPLAY 'Insufficent Funds: Please press 1'
                       END-IF
                   WHEN 3
                       IF bal > minB
                         MOVE 'N' to validBet
                         PERFORM DONT-COME-BET
-                      ELSE 
-                        DISPLAY 'Insufficent Funds: Please press 1' 
+                        PERFORM WRITE-CHECKPOINT
+                      ELSE
+                        DISPLAY 'Insufficent Funds: Please press 1'
                       END-IF
                   WHEN 4
                       MOVE 'N' TO rollAgain
                       MOVE 'Y' TO pointCheck
+                      MOVE 'Y' TO ws-quitReport
+                  WHEN 5
+                      IF bal > minB
+                        MOVE 'N' TO validBet
+                        PERFORM FIELD-BET
+                        PERFORM WRITE-CHECKPOINT
+                      ELSE
+                        DISPLAY 'Insufficent Funds: Please press 1'
+                      END-IF
+                  WHEN 6
+                      IF bal > minB
+                        MOVE 'N' TO validBet
+                        PERFORM PLACE-BET
+                        PERFORM WRITE-CHECKPOINT
+                      ELSE
+                        DISPLAY 'Insufficent Funds: Please press 1'
+                      END-IF
+                  WHEN 7
+                      IF bal > minB
+                        MOVE 'N' TO validBet
+                        PERFORM BIG-SIX-EIGHT-BET
+                        PERFORM WRITE-CHECKPOINT
+                      ELSE
+                        DISPLAY 'Insufficent Funds: Please press 1'
+                      END-IF
                   WHEN OTHER
                       DISPLAY 'Invalid choice. Try again.'
               END-EVALUATE
